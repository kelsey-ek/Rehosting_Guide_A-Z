@@ -21,6 +21,23 @@
             SELECT OUT-FILE   ASSIGN        TO  OFILE1
                               ORGANIZATION  IS  SEQUENTIAL
                               FILE STATUS   IS  WK-OUTDD-STATUS.
+            SELECT CKPT-FILE  ASSIGN        TO  CKPTFIL
+                              ORGANIZATION  IS  RELATIVE
+                              ACCESS MODE   IS  RANDOM
+                              RELATIVE KEY  IS  WK-CKPT-RELKEY
+                              FILE STATUS   IS  WK-CKPT-STATUS.
+            SELECT AUDIT-FILE ASSIGN        TO  AUDITFIL
+                              ORGANIZATION  IS  SEQUENTIAL
+                              FILE STATUS   IS  WK-AUDIT-STATUS.
+            SELECT CTL-FILE   ASSIGN        TO  CTLFILE
+                              ORGANIZATION  IS  SEQUENTIAL
+                              FILE STATUS   IS  WK-CTLREC-STATUS.
+            SELECT OUT-FILE-IDX
+                              ASSIGN        TO  OFILE1X
+                              ORGANIZATION  IS  INDEXED
+                              ACCESS MODE   IS  DYNAMIC
+                              RECORD KEY    IS  OUX-REC-KEY
+                              FILE STATUS   IS  WK-OUTIDX-STATUS.
       *===============================================================
        DATA                                     DIVISION.
       *===============================================================
@@ -35,21 +52,584 @@
        01    OUT-REC.
        COPY  COPY1.
 
+      *---------------------------------------------------------------
+      *    CKPT-FILE -- ONE-RECORD RESTART CONTROL FILE.  HOLDS THE
+      *    LAST STEP THIS RUN-ID COMPLETED SO A RERUN AFTER A COB2 OR
+      *    COB3 ABEND CAN SKIP THE STEPS ALREADY DONE, PLUS THE
+      *    OFILE1 RECORD COUNT RUN UP TO THAT STEP SO A RESTART'S
+      *    RECONCILIATION TOTAL INCLUDES RECORDS WRITTEN BEFORE IT.
+      *    RELATIVE RECORD 1 IS THE ONLY RECORD THIS FILE EVER HOLDS;
+      *    1000-CHECK-RESTART OPENS IT I-O ONCE FOR THE LIFE OF THE
+      *    EXECUTION AND 1500-WRITE-CKPT REWRITES THAT SAME RECORD AS
+      *    EACH STEP COMPLETES, RATHER THAN OPENING OUTPUT AND WRITING
+      *    A NEW RECORD EACH TIME.
+      *---------------------------------------------------------------
+       FD    CKPT-FILE
+                             LABEL     RECORD   IS   STANDARD
+                             RECORDING MODE     F
+                             BLOCK     CONTAINS 0    RECORDS.
+       01    CKPT-REC.
+             05    CKPT-REC-STEP                PIC  9(001).
+             05    CKPT-REC-COUNT               PIC  9(009).
+
+      *---------------------------------------------------------------
+      *    AUDIT-FILE -- RUN-LOG OF EVERY CALL COB1 MAKES TO COB2 AND
+      *    COB3, WITH START/END TIME AND COMPLETION STATUS, SO THE
+      *    CHAIN CAN BE REVIEWED WITHOUT SCRAPING THE JOB LOG.
+      *---------------------------------------------------------------
+       FD    AUDIT-FILE
+                             LABEL     RECORD   IS   STANDARD
+                             RECORDING MODE     F
+                             BLOCK     CONTAINS 0    RECORDS.
+       01    AUDIT-REC.
+             05    AUDIT-PGM-NAME                PIC  X(008).
+             05    AUDIT-START-TIME              PIC  X(008).
+             05    AUDIT-END-TIME                PIC  X(008).
+             05    AUDIT-COMPL-STATUS            PIC  X(001).
+             05    FILLER                       PIC  X(055).
+
+      *---------------------------------------------------------------
+      *    CTL-FILE -- ONE-RECORD CONTROL TOTAL GIVING THE NUMBER OF
+      *    OFILE1 RECORDS THIS RUN IS EXPECTED TO PRODUCE, CHECKED BY
+      *    THE END-OF-JOB RECONCILIATION STEP.
+      *---------------------------------------------------------------
+       FD    CTL-FILE
+                             LABEL     RECORD   IS   STANDARD
+                             RECORDING MODE     F
+                             BLOCK     CONTAINS 0    RECORDS.
+       01    CTL-REC.
+             05    CTL-EXPECTED-COUNT            PIC  9(009).
+
+      *---------------------------------------------------------------
+      *    OUT-FILE-IDX -- INDEXED (KSDS) COUNTERPART TO OUT-FILE.
+      *    WHERE OUT-FILE IS REWRITTEN FLAT EACH RUN, OUT-FILE-IDX
+      *    HOLDS ONE RECORD PER BUSINESS UNIT PER RUN-ID THAT CAN BE
+      *    ADDED OR UPDATED BY KEY ACROSS RUNS.
+      *---------------------------------------------------------------
+       FD    OUT-FILE-IDX
+                             LABEL     RECORD   IS   STANDARD
+                             RECORDING MODE     F
+                             BLOCK     CONTAINS 0    RECORDS.
+       01    OUT-IDX-REC.
+       COPY  COPY1X.
+
       *===============================================================
        WORKING-STORAGE                          SECTION.
        01    WK-OUTDD-STATUS                    PIC  X(002).
+             88    WK-OUTDD-STATUS-OK            VALUE '00'.
+
+      *----------------------------------------------------------------
+      *    RESTART/CHECKPOINT CONTROL.  WK-CKPT-LAST-STEP IS THE LAST
+      *    STEP COMPLETED, READ FROM CKPT-FILE AT STARTUP AND REWRITTEN
+      *    THERE AS EACH STEP COMPLETES.
+      *----------------------------------------------------------------
+       01    WK-CKPT-STATUS                     PIC  X(002).
+             88    WK-CKPT-STATUS-OK             VALUE '00'.
+             88    WK-CKPT-DUPLICATE-KEY         VALUE '22'.
+       01    WK-CKPT-RELKEY                     PIC  9(004) COMP
+                                                 VALUE 1.
+       01    WK-CKPT-LAST-STEP                  PIC  9(001)  VALUE 0.
+             88    WK-CKPT-STEP-NONE             VALUE 0.
+             88    WK-CKPT-STEP-HDR              VALUE 1.
+             88    WK-CKPT-STEP-COB2             VALUE 2.
+             88    WK-CKPT-STEP-COB3             VALUE 3.
+             88    WK-CKPT-STEP-DONE             VALUE 4.
+
+      *----------------------------------------------------------------
+      *    AUDIT-FILE STATUS AND THE CURRENT-TIME WORK AREA USED TO
+      *    STAMP EACH AUDIT RECORD.
+      *----------------------------------------------------------------
+       01    WK-AUDIT-STATUS                    PIC  X(002).
+             88    WK-AUDIT-STATUS-OK            VALUE '00'.
+       01    WK-CURRENT-TIME                    PIC  9(008).
+
+      *----------------------------------------------------------------
+      *    CTL-FILE STATUS AND THE EXPECTED RECORD COUNT READ FROM
+      *    IT.  A MISSING OR EMPTY CTL-FILE LEAVES THE EXPECTED COUNT
+      *    AT ZERO, WHICH SKIPS THE RECONCILIATION CHECK.
+      *----------------------------------------------------------------
+       01    WK-CTLREC-STATUS                   PIC  X(002).
+             88    WK-CTLREC-STATUS-OK           VALUE '00'.
+       01    WK-EXPECTED-COUNT                  PIC  9(009)  VALUE 0.
+
+      *----------------------------------------------------------------
+      *    OUT-FILE-IDX FILE STATUS.
+      *----------------------------------------------------------------
+       01    WK-OUTIDX-STATUS                   PIC  X(002).
+             88    WK-OUTIDX-STATUS-OK           VALUE '00'.
+             88    WK-OUTIDX-DUPLICATE-KEY       VALUE '22'.
+
+      *----------------------------------------------------------------
+      *    CONTROL BLOCK PASSED TO COB2 AND COB3 ON CALL ... USING.
+      *    CARRIES THE RUN-ID COB1 IS EXECUTING UNDER AND GIVES EACH
+      *    SUBPROGRAM A RETURN-CODE FIELD TO HAND STATUS BACK IN.
+      *----------------------------------------------------------------
+       01    WK-CTL-BLOCK.
+             05    WK-CTL-RETURN-CODE            PIC  S9(04) COMP.
+             05    WK-CTL-RUN-ID                 PIC  X(008).
+
+      *----------------------------------------------------------------
+      *    RUNNING COUNT OF DETAIL/HEADER/TRAILER RECORDS WRITTEN TO
+      *    OFILE1 FOR THIS RUN-ID, CARRIED OUT IN THE TRAILER RECORD.
+      *    INITIALIZED TO ZERO IN 0000-MAINLINE, THEN RESTORED FROM
+      *    CKPT-REC-COUNT BY 1000-CHECK-RESTART ON A RESTART SO THE
+      *    COUNT REFLECTS RECORDS WRITTEN BY EARLIER EXECUTIONS OF
+      *    THIS SAME RUN-ID, NOT JUST THIS EXECUTION.
+      *----------------------------------------------------------------
+       01    WK-REC-COUNT                       PIC  9(009) COMP.
+
+      *----------------------------------------------------------------
+      *    BUSINESS DATE CARRIED ON THE PARM, OR DEFAULTED FROM THE
+      *    SYSTEM DATE WHEN NO PARM IS SUPPLIED.  MOVED TO THE HEADER
+      *    RECORD IN OUT-HDR-RUN-DATE.
+      *----------------------------------------------------------------
+       01    WK-BUS-DATE                        PIC  X(008).
+
+      *===============================================================
+       LINKAGE                                  SECTION.
+      *===============================================================
+      *----------------------------------------------------------------
+      *    PARM PASSED ON THE EXECUTE STATEMENT.  WK-PARM-LEN IS THE
+      *    HALFWORD LENGTH THE OS PREFIXES THE PARM STRING WITH;
+      *    WK-PARM-LEN = ZERO MEANS NO PARM WAS CODED.
+      *----------------------------------------------------------------
+       01    WK-PARM-AREA.
+             05    WK-PARM-LEN                   PIC  S9(04) COMP.
+             05    WK-PARM-DATA.
+                   10    WK-PARM-RUN-ID           PIC  X(008).
+                   10    WK-PARM-BUS-DATE         PIC  X(008).
 
       *===============================================================
       *  PROGRAM   ROUTINE
       *---------------------------------------------------------------
-       PROCEDURE                                DIVISION.
+       PROCEDURE                                DIVISION      USING
+                                                 WK-PARM-AREA.
+      *---------------------------------------------------------------
+       0000-MAINLINE.
+      *---------------------------------------------------------------
+           MOVE    ZERO TO                      WK-CTL-RETURN-CODE.
+           MOVE    ZERO TO                      WK-REC-COUNT.
+
+           PERFORM 0500-GET-PARM                THRU 0500-EXIT.
+
+           PERFORM 1000-CHECK-RESTART           THRU 1000-EXIT.
+
+           PERFORM 1800-OPEN-AUDIT              THRU 1800-EXIT.
+
+           PERFORM 2000-OPEN-AND-HEADER         THRU 2000-EXIT.
+
+           IF      WK-CKPT-LAST-STEP < 2
+                   PERFORM 3000-CALL-COB2       THRU 3000-EXIT
+           END-IF.
+
+           IF      WK-CKPT-LAST-STEP < 3
+           AND     WK-CTL-RETURN-CODE = ZERO
+                   PERFORM 4000-CALL-COB3       THRU 4000-EXIT
+           END-IF.
+
+           IF      WK-CKPT-LAST-STEP < 4
+           AND     WK-CTL-RETURN-CODE = ZERO
+                   PERFORM 5000-WRITE-TRAILER   THRU 5000-EXIT
+           END-IF.
+
+           PERFORM 5500-CLOSE-OFILE1            THRU 5500-EXIT.
+
+           PERFORM 7000-RECONCILE               THRU 7000-EXIT.
+
+           PERFORM 7500-WRITE-INDEXED           THRU 7500-EXIT.
+
+           PERFORM 8000-CLOSE-AUDIT             THRU 8000-EXIT.
+
+           PERFORM 8200-CLOSE-CKPT              THRU 8200-EXIT.
+
+           IF      WK-CTL-RETURN-CODE NOT = ZERO
+                   DISPLAY 'COB1 - COB2/COB3 RETURNED CODE '
+                           WK-CTL-RETURN-CODE
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      *  0500-GET-PARM -- PICK UP THE RUN-ID AND BUSINESS DATE FROM
+      *  THE PARM.  WHEN NO PARM WAS CODED, DEFAULT THE RUN-ID TO
+      *  THIS PROGRAM'S NAME AND THE BUSINESS DATE TO TODAY.
+      *---------------------------------------------------------------
+       0500-GET-PARM.
+      *---------------------------------------------------------------
+           IF      WK-PARM-LEN > ZERO
+                   MOVE    WK-PARM-RUN-ID TO     WK-CTL-RUN-ID
+                   MOVE    WK-PARM-BUS-DATE TO   WK-BUS-DATE
+           ELSE
+                   MOVE    'COB1' TO             WK-CTL-RUN-ID
+                   ACCEPT  WK-BUS-DATE FROM       DATE YYYYMMDD
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  1000-CHECK-RESTART -- OPEN CKPT-FILE I-O FOR THE LIFE OF THE
+      *  EXECUTION (CLOSED ONLY BY 8200-CLOSE-CKPT AT THE VERY END) AND
+      *  READ RELATIVE RECORD 1 TO PICK UP THE LAST STEP COMPLETED AND
+      *  THE OFILE1 RECORD COUNT AS OF THAT STEP.  AN INVALID KEY (NO
+      *  RECORD 1 YET -- FIRST RUN FOR THIS RUN-ID) LEAVES
+      *  WK-CKPT-LAST-STEP AT ITS NONE VALUE AND WK-REC-COUNT AT THE
+      *  ZERO IT WAS INITIALIZED TO IN 0000-MAINLINE.
+      *---------------------------------------------------------------
+       1000-CHECK-RESTART.
+      *---------------------------------------------------------------
+           SET     WK-CKPT-STEP-NONE TO         TRUE.
+           MOVE    1 TO                         WK-CKPT-RELKEY.
+           OPEN    I-O                          CKPT-FILE.
+           IF      NOT WK-CKPT-STATUS-OK
+                   DISPLAY 'COB1 - CKPT-FILE FILE STATUS '
+                           WK-CKPT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+           READ    CKPT-FILE
+                   INVALID KEY
+                           CONTINUE
+                   NOT INVALID KEY
+                           MOVE CKPT-REC-STEP TO WK-CKPT-LAST-STEP
+                           MOVE CKPT-REC-COUNT TO WK-REC-COUNT
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  1500-WRITE-CKPT -- RECORD THE STEP JUST COMPLETED, AND THE
+      *  OFILE1 RECORD COUNT AS OF THAT STEP, IN CKPT-FILE'S RELATIVE
+      *  RECORD 1 SO A RESTART PICKS UP FROM HERE WITH AN ACCURATE
+      *  RUNNING COUNT.  THE FIRST CHECKPOINT OF A FRESH RUN-ID FINDS
+      *  NO RECORD 1 YET AND WRITES IT; EVERY CHECKPOINT AFTER THAT
+      *  REWRITES THE SAME RECORD IN PLACE.  CKPT-FILE STAYS OPEN
+      *  ACROSS ALL OF THESE CALLS -- THERE IS NO OPEN OR CLOSE HERE.
+      *---------------------------------------------------------------
+       1500-WRITE-CKPT.
+      *---------------------------------------------------------------
+           MOVE    WK-CKPT-LAST-STEP TO         CKPT-REC-STEP.
+           MOVE    WK-REC-COUNT TO              CKPT-REC-COUNT.
+           WRITE   CKPT-REC
+                   INVALID KEY
+                           REWRITE CKPT-REC
+                               INVALID KEY
+                                   DISPLAY 'COB1 - CKPT-FILE FILE '
+                                           'STATUS ' WK-CKPT-STATUS
+                                   GO TO         9000-ABEND-HANDLING
+                           END-REWRITE
+           END-WRITE.
+           IF      NOT WK-CKPT-STATUS-OK
+           AND     NOT WK-CKPT-DUPLICATE-KEY
+                   DISPLAY 'COB1 - CKPT-FILE FILE STATUS '
+                           WK-CKPT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  1800-OPEN-AUDIT -- OPEN THE AUDIT-FILE RUN LOG.  A RESTART
+      *  EXTENDS THE EXISTING LOG RATHER THAN OVERWRITING IT.
       *---------------------------------------------------------------
-           CALL    'COB2'.
-           OPEN    OUTPUT                       OUT-FILE.
+       1800-OPEN-AUDIT.
+      *---------------------------------------------------------------
+           IF      WK-CKPT-STEP-NONE
+                   OPEN    OUTPUT               AUDIT-FILE
+           ELSE
+                   OPEN    EXTEND               AUDIT-FILE
+           END-IF.
+           IF      NOT WK-AUDIT-STATUS-OK
+                   DISPLAY 'COB1 - AUDIT-FILE FILE STATUS '
+                           WK-AUDIT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       1800-EXIT.
+           EXIT.
 
-           MOVE    'COB1' TO OUT-REC.
-           WRITE   OUT-REC. 
-           CLOSE   OUT-FILE. 
-           CALL    'COB3'.
+      *---------------------------------------------------------------
+      *  2000-OPEN-AND-HEADER -- OPEN OFILE1 FOR THIS RUN AND, ON A
+      *  FRESH RUN ONLY, WRITE THE HEADER RECORD.  A RESTART THAT HAS
+      *  ALREADY WRITTEN THE HEADER EXTENDS THE EXISTING FILE INSTEAD
+      *  OF REWRITING IT FROM SCRATCH.
+      *---------------------------------------------------------------
+       2000-OPEN-AND-HEADER.
+      *---------------------------------------------------------------
+           IF      WK-CKPT-STEP-NONE
+                   OPEN    OUTPUT               OUT-FILE
+           ELSE
+                   OPEN    EXTEND               OUT-FILE
+           END-IF.
+           IF      NOT WK-OUTDD-STATUS-OK
+                   DISPLAY 'COB1 - OFILE1 FILE STATUS '
+                           WK-OUTDD-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           IF      WK-CKPT-STEP-NONE
+                   MOVE    SPACES TO            OUT-REC
+                   SET     OUT-REC-IS-HEADER TO TRUE
+                   MOVE    WK-BUS-DATE TO       OUT-HDR-RUN-DATE
+                   MOVE    WK-CTL-RUN-ID TO     OUT-HDR-RUN-ID
+                   MOVE    'COB1' TO            OUT-HDR-JOB-NAME
+                   WRITE   OUT-REC
+                   IF      NOT WK-OUTDD-STATUS-OK
+                           DISPLAY 'COB1 - OFILE1 FILE STATUS '
+                                   WK-OUTDD-STATUS
+                           GO TO                9000-ABEND-HANDLING
+                   END-IF
+                   ADD     1 TO                 WK-REC-COUNT
+                   SET     WK-CKPT-STEP-HDR TO  TRUE
+                   PERFORM 1500-WRITE-CKPT      THRU 1500-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  3000-CALL-COB2 -- RUN THE COB2 STEP, LOG IT TO AUDIT-FILE,
+      *  AND CHECKPOINT IT.  THE CHECKPOINT IS ONLY ADVANCED WHEN COB2
+      *  RETURNED A ZERO RETURN-CODE; ON FAILURE THE CHECKPOINT IS
+      *  LEFT AT THE LAST GOOD STEP SO A RESTART RE-ATTEMPTS COB2
+      *  RATHER THAN SKIPPING IT.
+      *---------------------------------------------------------------
+       3000-CALL-COB2.
+      *---------------------------------------------------------------
+           MOVE    'COB2' TO                    AUDIT-PGM-NAME.
+           ACCEPT   WK-CURRENT-TIME FROM         TIME.
+           MOVE    WK-CURRENT-TIME TO           AUDIT-START-TIME.
+
+           CALL    'COB2'                       USING WK-CTL-BLOCK.
+
+           ACCEPT   WK-CURRENT-TIME FROM         TIME.
+           MOVE    WK-CURRENT-TIME TO           AUDIT-END-TIME.
+           IF      WK-CTL-RETURN-CODE = ZERO
+                   MOVE    '0' TO                AUDIT-COMPL-STATUS
+           ELSE
+                   MOVE    '8' TO                AUDIT-COMPL-STATUS
+           END-IF.
+           WRITE   AUDIT-REC.
+           IF      NOT WK-AUDIT-STATUS-OK
+                   DISPLAY 'COB1 - AUDIT-FILE FILE STATUS '
+                           WK-AUDIT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           IF      WK-CTL-RETURN-CODE = ZERO
+                   SET     WK-CKPT-STEP-COB2 TO TRUE
+                   PERFORM 1500-WRITE-CKPT      THRU 1500-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  4000-CALL-COB3 -- RUN THE COB3 STEP, LOG IT TO AUDIT-FILE,
+      *  AND CHECKPOINT IT.  THE CHECKPOINT IS ONLY ADVANCED WHEN COB3
+      *  RETURNED A ZERO RETURN-CODE; ON FAILURE THE CHECKPOINT IS
+      *  LEFT AT THE LAST GOOD STEP SO A RESTART RE-ATTEMPTS COB3
+      *  RATHER THAN SKIPPING IT.
+      *---------------------------------------------------------------
+       4000-CALL-COB3.
+      *---------------------------------------------------------------
+           MOVE    'COB3' TO                    AUDIT-PGM-NAME.
+           ACCEPT   WK-CURRENT-TIME FROM         TIME.
+           MOVE    WK-CURRENT-TIME TO           AUDIT-START-TIME.
+
+           CALL    'COB3'                       USING WK-CTL-BLOCK.
+
+           ACCEPT   WK-CURRENT-TIME FROM         TIME.
+           MOVE    WK-CURRENT-TIME TO           AUDIT-END-TIME.
+           IF      WK-CTL-RETURN-CODE = ZERO
+                   MOVE    '0' TO                AUDIT-COMPL-STATUS
+           ELSE
+                   MOVE    '8' TO                AUDIT-COMPL-STATUS
+           END-IF.
+           WRITE   AUDIT-REC.
+           IF      NOT WK-AUDIT-STATUS-OK
+                   DISPLAY 'COB1 - AUDIT-FILE FILE STATUS '
+                           WK-AUDIT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           IF      WK-CTL-RETURN-CODE = ZERO
+                   SET     WK-CKPT-STEP-COB3 TO TRUE
+                   PERFORM 1500-WRITE-CKPT      THRU 1500-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  5000-WRITE-TRAILER -- WRITE THE TRAILER RECORD AND CHECKPOINT
+      *  THE RUN AS COMPLETE.  0000-MAINLINE ONLY PERFORMS THIS
+      *  PARAGRAPH WHEN WK-CTL-RETURN-CODE IS STILL ZERO, SO IT NEVER
+      *  RUNS AFTER A COB2/COB3 FAILURE -- A FAILED STEP LEAVES OFILE1
+      *  WITHOUT A TRAILER AND THE CHECKPOINT AT THE LAST GOOD STEP, SO
+      *  A RESTART RE-ATTEMPTS THE STEP THAT FAILED AND OFILE1 (OPENED
+      *  EXTEND ON RESTART BY 2000-OPEN-AND-HEADER) NEVER PICKS UP A
+      *  SECOND, STALE TRAILER BEHIND THE REAL ONE.  OFILE1 ITSELF IS
+      *  CLOSED BY 5500-CLOSE-OFILE1, NOT HERE, SINCE THAT MUST HAPPEN
+      *  EVERY EXECUTION REGARDLESS OF WHICH STEPS RAN.
+      *---------------------------------------------------------------
+       5000-WRITE-TRAILER.
+      *---------------------------------------------------------------
+           MOVE    SPACES TO                    OUT-REC.
+           SET     OUT-REC-IS-TRAILER TO        TRUE.
+           ADD     1 TO                         WK-REC-COUNT.
+           MOVE    WK-REC-COUNT TO              OUT-TRL-REC-COUNT.
+           MOVE    '0' TO                       OUT-TRL-COMPL-STATUS.
+           WRITE   OUT-REC.
+           IF      NOT WK-OUTDD-STATUS-OK
+                   DISPLAY 'COB1 - OFILE1 FILE STATUS '
+                           WK-OUTDD-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
 
+           SET     WK-CKPT-STEP-DONE TO        TRUE.
+           PERFORM 1500-WRITE-CKPT             THRU 1500-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  5500-CLOSE-OFILE1 -- CLOSE OFILE1.  PERFORMED UNCONDITIONALLY
+      *  BY 0000-MAINLINE, INDEPENDENT OF WHICH STEPS RAN THIS
+      *  EXECUTION, SO A RUN THAT STARTS WITH THE CHECKPOINT ALREADY
+      *  AT DONE (OFILE1 OPENED BY 2000-OPEN-AND-HEADER BUT NEVER
+      *  TOUCHED BY 5000-WRITE-TRAILER) STILL CLOSES IT.
+      *---------------------------------------------------------------
+       5500-CLOSE-OFILE1.
+      *---------------------------------------------------------------
+           CLOSE   OUT-FILE.
+           IF      NOT WK-OUTDD-STATUS-OK
+                   DISPLAY 'COB1 - OFILE1 FILE STATUS '
+                           WK-OUTDD-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       5500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  7000-RECONCILE -- COMPARE THE NUMBER OF RECORDS THIS RUN
+      *  WROTE TO OFILE1 AGAINST THE CONTROL TOTAL ON CTL-FILE.  NO
+      *  CTL-FILE, OR A RUN THAT WROTE NO RECORDS (A NO-OP RESTART OF
+      *  AN ALREADY-COMPLETE RUN-ID), SKIPS THE CHECK.
+      *---------------------------------------------------------------
+       7000-RECONCILE.
+      *---------------------------------------------------------------
+           MOVE    ZERO TO                      WK-EXPECTED-COUNT.
+           OPEN    INPUT                        CTL-FILE.
+           IF      WK-CTLREC-STATUS-OK
+                   READ CTL-FILE
+                       NOT AT END
+                           MOVE CTL-EXPECTED-COUNT TO
+                                                 WK-EXPECTED-COUNT
+                   END-READ
+                   CLOSE   CTL-FILE
+           END-IF.
+
+           IF      WK-REC-COUNT > ZERO
+           AND     WK-EXPECTED-COUNT > ZERO
+           AND     WK-REC-COUNT NOT =           WK-EXPECTED-COUNT
+                   DISPLAY 'COB1 - OFILE1 RECORD COUNT ' WK-REC-COUNT
+                           ' DOES NOT MATCH EXPECTED COUNT '
+                           WK-EXPECTED-COUNT
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  7500-WRITE-INDEXED -- ADD OR UPDATE THIS RUN'S RECORD ON THE
+      *  INDEXED OFILE1X BY BUSINESS-UNIT/RUN-ID KEY.  A DUPLICATE KEY
+      *  (THE UNIT WAS ALREADY WRITTEN, E.G. A RESTART) REWRITES THE
+      *  EXISTING RECORD INSTEAD OF FAILING.  COB1 HAS NO INPUT THAT
+      *  ENUMERATES BUSINESS UNITS, SO OUX-BUS-UNIT IS A FIXED '0001'
+      *  AND THIS RUN WRITES EXACTLY ONE KEYED RECORD; IF A DRIVING
+      *  FILE OF BUSINESS UNITS IS EVER ADDED, THIS PARAGRAPH WOULD BE
+      *  PERFORMED ONCE PER UNIT READ FROM IT INSTEAD OF ONCE FLAT.
+      *---------------------------------------------------------------
+       7500-WRITE-INDEXED.
+      *---------------------------------------------------------------
+           OPEN    I-O                          OUT-FILE-IDX.
+           IF      NOT WK-OUTIDX-STATUS-OK
+                   DISPLAY 'COB1 - OFILE1X FILE STATUS '
+                           WK-OUTIDX-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           MOVE    SPACES TO                    OUT-IDX-REC.
+           MOVE    '0001' TO                    OUX-BUS-UNIT.
+           MOVE    WK-CTL-RUN-ID TO             OUX-RUN-ID.
+           MOVE    WK-BUS-DATE TO               OUX-BUS-DATE.
+           IF      WK-CTL-RETURN-CODE = ZERO
+                   MOVE    '0' TO                OUX-COMPL-STATUS
+           ELSE
+                   MOVE    '8' TO                OUX-COMPL-STATUS
+           END-IF.
+
+           WRITE   OUT-IDX-REC
+                   INVALID KEY
+                           REWRITE OUT-IDX-REC
+                               INVALID KEY
+                                   DISPLAY 'COB1 - OFILE1X FILE '
+                                           'STATUS ' WK-OUTIDX-STATUS
+                                   GO TO         9000-ABEND-HANDLING
+                           END-REWRITE
+           END-WRITE.
+           IF      NOT WK-OUTIDX-STATUS-OK
+           AND     NOT WK-OUTIDX-DUPLICATE-KEY
+                   DISPLAY 'COB1 - OFILE1X FILE STATUS '
+                           WK-OUTIDX-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+
+           CLOSE   OUT-FILE-IDX.
+           IF      NOT WK-OUTIDX-STATUS-OK
+                   DISPLAY 'COB1 - OFILE1X FILE STATUS '
+                           WK-OUTIDX-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       7500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  8000-CLOSE-AUDIT -- CLOSE THE AUDIT-FILE RUN LOG.
+      *---------------------------------------------------------------
+       8000-CLOSE-AUDIT.
+      *---------------------------------------------------------------
+           CLOSE   AUDIT-FILE.
+           IF      NOT WK-AUDIT-STATUS-OK
+                   DISPLAY 'COB1 - AUDIT-FILE FILE STATUS '
+                           WK-AUDIT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  8200-CLOSE-CKPT -- CLOSE CKPT-FILE.  1000-CHECK-RESTART OPENS
+      *  IT I-O AT THE START OF THE EXECUTION AND IT STAYS OPEN
+      *  THROUGH EVERY 1500-WRITE-CKPT REWRITE UNTIL THIS PARAGRAPH
+      *  CLOSES IT HERE, UNCONDITIONALLY, ONE TIME AT THE END.
+      *---------------------------------------------------------------
+       8200-CLOSE-CKPT.
+      *---------------------------------------------------------------
+           CLOSE   CKPT-FILE.
+           IF      NOT WK-CKPT-STATUS-OK
+                   DISPLAY 'COB1 - CKPT-FILE FILE STATUS '
+                           WK-CKPT-STATUS
+                   GO TO                        9000-ABEND-HANDLING
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      *  9000-ABEND-HANDLING -- SHARED ABEND TAIL FOR EVERY FILE
+      *  STATUS AND CALL RETURN-CODE FAILURE IN THIS PROGRAM.  THE
+      *  PARAGRAPH THAT DETECTED THE FAILURE HAS ALREADY DISPLAYED A
+      *  DIAGNOSTIC IDENTIFYING WHICH FILE OR CALL FAILED AND WHAT
+      *  STATUS IT RETURNED; THIS PARAGRAPH JUST FORCES THE NON-ZERO
+      *  RETURN CODE SO THE STEP DOES NOT COMPLETE CLEAN.
+      *---------------------------------------------------------------
+       9000-ABEND-HANDLING.
+      *---------------------------------------------------------------
+           DISPLAY 'COB1 - JOB ABENDED'.
+           MOVE    16 TO                        RETURN-CODE.
            GOBACK.
