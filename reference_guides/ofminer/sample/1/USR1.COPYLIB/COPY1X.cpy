@@ -0,0 +1,16 @@
+      ****************************************************************
+      *    COPYBOOK.                            COPY1X.
+      *    DESCRIPTION.                          OUT-IDX-REC LAYOUT
+      *                                          FOR OFILE1X, THE
+      *                                          INDEXED VARIANT OF
+      *                                          OUT-FILE.  ONE RECORD
+      *                                          PER BUSINESS UNIT PER
+      *                                          RUN-ID, KEYED BY
+      *                                          OUX-REC-KEY.
+      ****************************************************************
+           05    OUX-REC-KEY.
+                 10    OUX-BUS-UNIT                PIC  X(004).
+                 10    OUX-RUN-ID                   PIC  X(008).
+           05    OUX-BUS-DATE                      PIC  X(008).
+           05    OUX-COMPL-STATUS                  PIC  X(001).
+           05    FILLER                           PIC  X(059).
