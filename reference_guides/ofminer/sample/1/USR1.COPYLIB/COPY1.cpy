@@ -0,0 +1,26 @@
+      ****************************************************************
+      *    COPYBOOK.                            COPY1.
+      *    DESCRIPTION.                          OUT-REC LAYOUT FOR
+      *                                          OFILE1 (OUT-FILE).
+      *                                          RECORD IS EITHER A
+      *                                          HEADER OR A TRAILER,
+      *                                          SELECTED BY
+      *                                          OUT-REC-TYPE.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE        DESCRIPTION
+      *    ----------  ----------------------------------------------
+      *    2024-03-04  REDEFINED AS HEADER/TRAILER LAYOUT.
+      ****************************************************************
+           05    OUT-REC-TYPE                    PIC  X(001).
+                 88    OUT-REC-IS-HEADER           VALUE 'H'.
+                 88    OUT-REC-IS-TRAILER          VALUE 'T'.
+           05    OUT-HDR-AREA.
+                 10    OUT-HDR-RUN-DATE            PIC  X(008).
+                 10    OUT-HDR-RUN-ID              PIC  X(008).
+                 10    OUT-HDR-JOB-NAME            PIC  X(008).
+                 10    FILLER                     PIC  X(055).
+           05    OUT-TRL-AREA  REDEFINES OUT-HDR-AREA.
+                 10    OUT-TRL-REC-COUNT           PIC  9(009).
+                 10    OUT-TRL-COMPL-STATUS        PIC  X(001).
+                 10    FILLER                     PIC  X(069).
