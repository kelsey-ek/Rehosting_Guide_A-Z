@@ -0,0 +1,22 @@
+//COB1RUN  JOB  (ACCTNO),'COB1 CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB:        COB1RUN                                           *
+//* PURPOSE:    RUN THE COB1/COB2/COB3 CHAIN VIA COB1PROC.        *
+//*             COB1 CALLS COB2 AND COB3 INTERNALLY AND           *
+//*             CHECKPOINTS EACH STEP, SO A RERUN OF THIS JOB      *
+//*             AFTER A COB2 OR COB3 ABEND RESUMES FROM WHICHEVER *
+//*             STEP DID NOT COMPLETE RATHER THAN REDOING WORK.   *
+//*             TO RESTART AFTER AN ABEND, RESUBMIT WITH:         *
+//*                  RESTART=COB1.STEP010                         *
+//*---------------------------------------------------------------*
+//COB1     EXEC COB1PROC,RUNID=PRODRUN1,BUSDATE=20260809
+//*---------------------------------------------------------------*
+//* STEP020 REPRESENTS DOWNSTREAM PROCESSING AGAINST OFILE1.      *
+//* COND= BYPASSES IT WHEN COB1'S RETURN CODE IS NOT ZERO SO A    *
+//* BAD OFILE1 DD, A COB2/COB3 FAILURE, OR A RECONCILIATION       *
+//* MISMATCH FAILS THE JOB CLEANLY INSTEAD OF LETTING DOWNSTREAM  *
+//* STEPS READ A SHORT OR MISSING FILE.                           *
+//*---------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,COB1.STEP010)
+//DD1      DD   DSN=USR1.COB1.PRODRUN1.OFILE1,DISP=SHR
