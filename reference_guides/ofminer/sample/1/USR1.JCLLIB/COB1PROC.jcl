@@ -0,0 +1,64 @@
+//COB1PROC PROC RUNID=,BUSDATE=,OUTUNIT=SYSDA,OUTVOL=
+//*---------------------------------------------------------------*
+//* PROCEDURE:  COB1PROC                                          *
+//* PURPOSE:    EXECUTE COB1, WHICH CALLS COB2 AND THEN COB3      *
+//*             INTERNALLY.  ALLOCATES OFILE1 WITH DCB ATTRIBUTES *
+//*             MATCHING THE COPY1 80-BYTE FIXED RECORD, PLUS THE *
+//*             CHECKPOINT/AUDIT/CONTROL-TOTAL FILES COB1 OPENS.  *
+//* PARMS:      RUNID    - RUN-ID PASSED TO COB1 ON PARM=, MUST BE *
+//*                        SUPPLIED EXACTLY 8 CHARACTERS (BLANK-   *
+//*                        PADDED) -- COB1'S WK-PARM-DATA IS TWO   *
+//*                        FIXED 8-BYTE FIELDS WITH NO DELIMITER   *
+//*                        BETWEEN THEM, SO JCL CANNOT PAD THIS    *
+//*                        SYMBOLIC FOR YOU                        *
+//*             BUSDATE  - BUSINESS DATE (YYYYMMDD) ON PARM=, ALSO *
+//*                        EXACTLY 8 CHARACTERS                    *
+//*             OUTUNIT  - UNIT FOR OFILE1 (DEFAULT SYSDA)        *
+//*             OUTVOL   - OPTIONAL VOLSER FOR OFILE1             *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=COB1,PARM='&RUNID&BUSDATE'
+//STEPLIB  DD   DSN=USR1.COBLOAD,DISP=SHR
+//*
+//* OFILE1 -- THE HEADER/TRAILER MANIFEST COB1 PRODUCES.  DCB
+//* ATTRIBUTES MATCH COPY1 (FIXED, 80-BYTE RECORDS).
+//*
+//OFILE1   DD   DSN=USR1.COB1.&RUNID..OFILE1,
+//              DISP=(MOD,CATLG,CATLG),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//              UNIT=&OUTUNIT,
+//              SPACE=(TRK,(5,5),RLSE)
+//*
+//* CKPTFIL -- ONE-RECORD RESTART CONTROL FILE.  HOLDS THE STEP
+//* INDICATOR AND THE OFILE1 RECORD COUNT AS OF THAT STEP (CKPT-REC,
+//* 10 BYTES).  COB1 OPENS THIS I-O AND KEEPS IT OPEN FOR THE WHOLE
+//* EXECUTION, REWRITING RELATIVE RECORD 1 IN PLACE AS EACH STEP
+//* COMPLETES, SO IT MUST ALREADY BE DEFINED AS A VSAM RRDS (IDCAMS
+//* DEFINE CLUSTER NUMBERED, RECORDSIZE 10 10) FOR THIS RUN-ID BEFORE
+//* THIS STEP RUNS THE FIRST TIME.  A RESTART OF THIS STEP REUSES THE
+//* SAME CLUSTER, SO ITS RECORD 1 STILL HOLDS THE CHECKPOINT FROM THE
+//* PRIOR (ABENDED) RUN.
+//*
+//CKPTFIL  DD   DSN=USR1.COB1.&RUNID..CKPT,DISP=SHR
+//*
+//* AUDITFIL -- RUN-LOG OF THE COB2/COB3 CALLS.  DISP=MOD SO THE
+//* LOG ACCUMULATES ACROSS RESTARTS OF THE SAME RUN-ID.
+//*
+//AUDITFIL DD   DSN=USR1.COB1.&RUNID..AUDIT,
+//              DISP=(MOD,CATLG,CATLG),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//              SPACE=(TRK,(5,5),RLSE)
+//*
+//* CTLFILE -- ONE-RECORD CONTROL TOTAL (EXPECTED OFILE1 RECORD
+//* COUNT) COB1'S RECONCILIATION STEP COMPARES AGAINST.
+//*
+//CTLFILE  DD   DSN=USR1.COB1.CTLCARD,DISP=SHR
+//*
+//* OFILE1X -- INDEXED (KSDS) COUNTERPART TO OFILE1.  MUST ALREADY
+//* BE DEFINED AS A VSAM KSDS (IDCAMS DEFINE CLUSTER, KEYLEN 12,
+//* KEYOFF 0, RECORDSIZE 80 80) BEFORE THIS STEP RUNS SO INDIVIDUAL
+//* BUSINESS-UNIT RECORDS CAN BE ADDED OR UPDATED BY KEY ACROSS RUNS.
+//*
+//OFILE1X  DD   DSN=USR1.COB1.OFILE1X,DISP=SHR
+//*
+//SYSOUT   DD   SYSOUT=*
+//         PEND
